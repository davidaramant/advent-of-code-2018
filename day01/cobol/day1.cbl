@@ -1,38 +1,1149 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID.  Day1 . 
-AUTHOR. David Aramant. 
-ENVIRONMENT DIVISION. 
-INPUT-OUTPUT SECTION. 
-FILE-CONTROL. 
-    SELECT InputFile ASSIGN TO "input-cobol.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. 
- 
-DATA DIVISION. 
-FILE SECTION. 
-FD  InputFile. 
-01  FrequencyChange.
-    88  EndOfInputFile VALUE HIGH-VALUES.
-    02  Change         PIC S9(6) SIGN LEADING SEPARATE.
- 
-WORKING-STORAGE SECTION. 
-01  WorkTotals. 
-    02  Frequency        PIC S9(6) VALUE ZERO.
-
-PROCEDURE DIVISION. 
-Begin. 
-    OPEN INPUT InputFile 
-
-    READ InputFile 
-      AT END SET EndOfInputFile TO TRUE 
-    END-READ 
-    PERFORM UNTIL EndOfInputFile 
-       ADD Change TO Frequency 
-       READ InputFile 
-         AT END SET EndOfInputFile TO TRUE 
-       END-READ 
-    END-PERFORM 
- 
-    DISPLAY Frequency.
- 
-    CLOSE InputFile 
-    STOP RUN. 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DAY1.
+000030 AUTHOR.        DAVID ARAMANT.
+000040 INSTALLATION.  CALIBRATION SYSTEMS.
+000050 DATE-WRITTEN.  2018-12-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* 2018-12-01  DA  ORIGINAL PROGRAM - SUMS FREQUENCYCHANGE
+000110*                 RECORDS INTO A RUNNING FREQUENCY TOTAL.
+000120* 2026-08-09  DA  ADDED REPORTFILE - PRINTABLE RUN REPORT
+000130*                 WITH RUN DATE, INPUT FILE NAME, STARTING
+000140*                 AND ENDING FREQUENCY, AND RECORD COUNT.
+000150*                 REPLACES THE BARE DISPLAY OF FREQUENCY.
+000160* 2026-08-09  DA  ADDED CYCLE RUN MODE - RE-READS INPUTFILE
+000170*                 FROM THE TOP LOOKING FOR THE FIRST FREQUENCY
+000180*                 VALUE REACHED A SECOND TIME.  MODE IS CHOSEN
+000190*                 BY A COMMAND-LINE PARAMETER (SINGLE/CYCLE).
+000200* 2026-08-09  DA  ADDED EDIT CHECKS ON CHANGE - BAD RECORDS ARE
+000210*                 WRITTEN TO EXCEPTIONFILE WITH A REASON CODE
+000220*                 INSTEAD OF BEING ADDED TO FREQUENCY.
+000230* 2026-08-09  DA  INPUTFILE IS NOW ASSIGNED DYNAMICALLY FROM A
+000240*                 RUN PARAMETER (JCL PARM= OR COMMAND LINE) SO
+000250*                 A DEVICE'S FEED NO LONGER HAS TO BE RENAMED.
+000260* 2026-08-09  DA  ADDED CHECKPOINT/RESTART FOR THE SINGLE-PASS
+000270*                 MODE.  RECORD COUNT AND FREQUENCY ARE SNAPPED
+000280*                 TO RESTARTFILE EVERY CHECKPOINT INTERVAL SO AN
+000290*                 ABENDED RUN CAN RESUME MID-FILE.
+000300* 2026-08-09  DA  SINGLE-PASS MODE NOW STARTS FROM THE PERSISTED
+000310*                 MASTERFILE FREQUENCY INSTEAD OF ZERO, AND
+000320*                 UPDATES MASTERFILE PLUS A DATED HISTORYFILE
+000330*                 ENTRY AT THE END OF EACH RUN.  CYCLE MODE IS
+000340*                 UNCHANGED - IT DEFINES ITS OWN ZERO-BASED
+000350*                 FREQUENCY SEQUENCE AND DOES NOT TOUCH THE
+000360*                 PERSISTED MASTER.
+000370* 2026-08-09  DA  ADDED CONTROL TOTAL RECONCILIATION.  A TRAILER
+000380*                 RECORD (MARKER "CT" IN PLACE OF THE SIGN AND
+000390*                 FIRST DIGIT) MAY BE APPENDED TO INPUTFILE WITH
+000400*                 THE EXPECTED NET TOTAL OF ALL CHANGE RECORDS.
+000410*                 SINGLE-PASS MODE COMPARES ITS OWN COMPUTED
+000420*                 TOTAL AGAINST IT AND FLAGS A RECONCILIATION
+000430*                 BREAK ON THE REPORT IF THEY DISAGREE.  CYCLE
+000440*                 MODE IGNORES ANY TRAILER - RECONCILIATION IS
+000450*                 A SINGLE-PASS CALIBRATION CHECK ONLY.
+000460* 2026-08-09  DA  ADDED RUN STATISTICS TO THE REPORT - COUNT OF
+000470*                 POSITIVE AND NEGATIVE CHANGES, AND THE LARGEST
+000480*                 AND SMALLEST SINGLE CHANGE, ACCUMULATED IN THE
+000490*                 SAME PASS AS THE FREQUENCY TOTAL.  GATHERED FOR
+000500*                 SINGLE-PASS MODE ONLY - CYCLE MODE RE-READS THE
+000510*                 SAME RECORDS PASS AFTER PASS, SO PER-CHANGE
+000520*                 COUNTS AND EXTREMES WOULD NOT BE MEANINGFUL.
+000530* 2026-08-09  DA  ADDED EXTRACTFILE - A FIXED-FORMAT SNAPSHOT OF
+000540*                 THE RUN DATE, INPUT DEVICE/FILE ID, AND FINAL
+000550*                 FREQUENCY, REWRITTEN AT THE END OF EACH SINGLE-
+000560*                 PASS RUN FOR OTHER JOBS TO CONSUME.
+000570* 2026-08-09  DA  ADDED AUDITFILE - ONE LINE APPENDED ON EVERY
+000580*                 EXECUTION (EITHER RUN MODE) WITH A TIMESTAMP,
+000590*                 THE INPUT FILE NAME, RECORDS READ, THE FINAL
+000600*                 FREQUENCY, AND A NORMAL/EXCEPT/RECON COMPLETION
+000610*                 CODE.  A RUN THAT REJECTED ANY RECORDS IS LOGGED
+000620*                 EXCEPT; A RECONCILIATION BREAK OUTRANKS THAT AND
+000630*                 IS LOGGED RECON.
+000640*----------------------------------------------------------
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER.   IBM-370.
+000680 OBJECT-COMPUTER.   IBM-370.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT InputFile ASSIGN TO DYNAMIC DL100-INPUT-FILENAME
+000720                ORGANIZATION IS LINE SEQUENTIAL.
+000730
+000740     SELECT ReportFile ASSIGN TO "day1-report.txt"
+000750                ORGANIZATION IS LINE SEQUENTIAL.
+000760
+000770     SELECT ExceptionFile ASSIGN TO "day1-except.txt"
+000780                ORGANIZATION IS LINE SEQUENTIAL
+000790                FILE STATUS IS DL100-EXCEPT-STATUS.
+000800
+000810     SELECT MasterFile ASSIGN TO "day1-master.dat"
+000820                ORGANIZATION IS LINE SEQUENTIAL
+000830                FILE STATUS IS DL100-MASTER-STATUS.
+000840
+000850     SELECT HistoryFile ASSIGN TO "day1-history.txt"
+000860                ORGANIZATION IS LINE SEQUENTIAL
+000870                FILE STATUS IS DL100-HISTORY-STATUS.
+000880
+000890     SELECT ExtractFile ASSIGN TO "day1-extract.dat"
+000900                ORGANIZATION IS LINE SEQUENTIAL.
+000910
+000920     SELECT AuditFile ASSIGN TO "day1-audit.txt"
+000930                ORGANIZATION IS LINE SEQUENTIAL
+000940                FILE STATUS IS DL100-AUDIT-STATUS.
+000950     SELECT RestartFile ASSIGN TO "day1-restart.dat"
+000960                ORGANIZATION IS LINE SEQUENTIAL
+000970                FILE STATUS IS DL100-RESTART-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  InputFile.
+001020 01  FrequencyChange.
+001030     88  EndOfInputFile     VALUE HIGH-VALUES.
+001040     02  FC-RECORD-AREA     PIC X(09).
+001050     02  Change REDEFINES FC-RECORD-AREA
+001060                            PIC S9(6) SIGN LEADING SEPARATE.
+001070     02  FC-CONTROL-VIEW REDEFINES FC-RECORD-AREA.
+001080         03  FC-CONTROL-MARKER  PIC X(02).
+001090             88  FC-IS-CONTROL-RECORD VALUE "CT".
+001100         03  FC-CONTROL-TOTAL   PIC S9(6) SIGN LEADING
+001110                                    SEPARATE.
+001120
+001130 FD  ReportFile.
+001140 01  ReportLine             PIC X(080).
+001150
+001160 FD  ExceptionFile.
+001170 01  ExceptionLine          PIC X(080).
+001180
+001190 FD  RestartFile.
+001200 01  RestartRecord.
+001210     02  RST-RECORD-COUNT   PIC 9(07).
+001215     02  RST-PHYSICAL-COUNT PIC 9(07).
+001220     02  RST-FREQUENCY      PIC S9(6) SIGN LEADING SEPARATE.
+001230     02  RST-COMPUTED-TOTAL PIC S9(6) SIGN LEADING SEPARATE.
+001240     02  RST-POSITIVE-COUNT PIC 9(07).
+001250     02  RST-NEGATIVE-COUNT PIC 9(07).
+001260     02  RST-LARGEST-CHANGE PIC S9(6) SIGN LEADING SEPARATE.
+001270     02  RST-SMALLEST-CHANGE PIC S9(6) SIGN LEADING SEPARATE.
+001280     02  RST-STATS-INIT-SW  PIC X(01).
+001290     02  RST-EXCEPT-COUNT   PIC 9(07).
+001300     02  RST-CONTROL-FOUND-SW  PIC X(01).
+001310     02  RST-EXPECTED-CONTROL  PIC S9(6) SIGN LEADING SEPARATE.
+001320     02  RST-INPUT-FILENAME    PIC X(080).
+001330
+001340 FD  MasterFile.
+001350 01  MasterRecord.
+001360     02  MST-FREQUENCY      PIC S9(6) SIGN LEADING SEPARATE.
+001370     02  MST-LAST-RUN-DATE  PIC 9(08).
+001380
+001390 FD  HistoryFile.
+001400 01  HistoryLine            PIC X(080).
+001410
+001420 FD  ExtractFile.
+001430 01  ExtractRecord.
+001440     02  EXT-RUN-DATE        PIC 9(08).
+001450     02  EXT-DEVICE-ID       PIC X(50).
+001460     02  EXT-FINAL-FREQUENCY PIC S9(6) SIGN LEADING
+001470                                SEPARATE.
+001480     02  EXT-RECON-STATUS    PIC X(08).
+001490
+001500 FD  AuditFile.
+001510 01  AuditLine              PIC X(120).
+001520
+001530 WORKING-STORAGE SECTION.
+001540 01  WorkTotals.
+001550     02  Frequency          PIC S9(6) VALUE ZERO.
+001560
+001570*----------------------------------------------------------
+001580* REPORT-RELATED WORKING STORAGE
+001590*----------------------------------------------------------
+001600 01  DL100-SWITCHES.
+001610     02  DL100-STARTING-FREQ    PIC S9(6) VALUE ZERO.
+001620     02  DL100-RECORD-COUNT     PIC 9(07) COMP VALUE ZERO.
+001625     02  DL100-PHYSICAL-COUNT   PIC 9(07) COMP VALUE ZERO.
+001630
+001640*----------------------------------------------------------
+001650* CHECKPOINT/RESTART WORKING STORAGE (SINGLE-PASS MODE ONLY)
+001660*----------------------------------------------------------
+001670 01  DL100-RESTART-STATUS       PIC X(02) VALUE SPACES.
+001680     88  DL100-RESTART-STATUS-OK    VALUE "00".
+001690
+001700 01  DL100-CHECKPOINT-CONTROL.
+001710     02  DL100-CHECKPOINT-INTVL PIC 9(07) COMP VALUE 1000.
+001720     02  DL100-SKIP-COUNT       PIC 9(07) COMP VALUE ZERO.
+001730     02  DL100-CKPT-QUOTIENT    PIC 9(07) COMP VALUE ZERO.
+001740     02  DL100-CKPT-REMAINDER   PIC 9(07) COMP VALUE ZERO.
+001750     02  DL100-RESTART-SW       PIC X(01) VALUE "N".
+001760         88  DL100-RESTART-FOUND     VALUE "Y".
+001770         88  DL100-RESTART-NOT-FOUND VALUE "N".
+001780     02  DL100-RESTART-MISMATCH-SW PIC X(01) VALUE "N".
+001790         88  DL100-RESTART-MISMATCH    VALUE "Y".
+001800         88  DL100-RESTART-NO-MISMATCH VALUE "N".
+001810
+001820*----------------------------------------------------------
+001830* CALIBRATION HISTORY WORKING STORAGE
+001840*----------------------------------------------------------
+001850 01  DL100-EXCEPT-STATUS        PIC X(02) VALUE SPACES.
+001860     88  DL100-EXCEPT-STATUS-OK     VALUE "00".
+001870     88  DL100-EXCEPT-NOT-FOUND     VALUE "35".
+001880 01  DL100-MASTER-STATUS        PIC X(02) VALUE SPACES.
+001890     88  DL100-MASTER-STATUS-OK     VALUE "00".
+001900
+001910 01  DL100-HISTORY-STATUS       PIC X(02) VALUE SPACES.
+001920     88  DL100-HISTORY-STATUS-OK    VALUE "00".
+001930     88  DL100-HISTORY-NOT-FOUND    VALUE "35".
+001940
+001950 01  DL100-HIST-LINE.
+001960     05  DL100-HIST-MM          PIC 9(02).
+001970     05  FILLER                 PIC X(001) VALUE "/".
+001980     05  DL100-HIST-DD          PIC 9(02).
+001990     05  FILLER                 PIC X(001) VALUE "/".
+002000     05  DL100-HIST-YYYY        PIC 9(04).
+002010     05  FILLER                 PIC X(003) VALUE SPACES.
+002020     05  FILLER                 PIC X(007) VALUE "START: ".
+002030     05  DL100-HIST-START       PIC -(6)9.
+002040     05  FILLER                 PIC X(003) VALUE SPACES.
+002050     05  FILLER                 PIC X(005) VALUE "END: ".
+002060     05  DL100-HIST-END         PIC -(6)9.
+002070     05  FILLER                 PIC X(038) VALUE SPACES.
+002080*----------------------------------------------------------
+002090* RUN-CONTROL PARAMETERS - SET FROM A RUN PARAMETER SUPPLIED
+002100* AS JCL PARM= OR ON THE COMMAND LINE: RUN-MODE FOLLOWED BY
+002110* AN OPTIONAL OVERRIDE OF THE INPUTFILE NAME, E.G.
+002120*     CYCLE DEVICE07-CAL.TXT
+002130* A SINGLE TOKEN THAT IS NOT A KNOWN RUN-MODE IS TAKEN AS A
+002135* BARE INPUTFILE NAME OVERRIDE INSTEAD, WITH THE MODE
+002136* DEFAULTING TO SINGLE, E.G.
+002137*     DEVICE07-CAL.TXT
+002138*----------------------------------------------------------
+002140 01  DL100-PARM-AREA.
+002150     02  DL100-PARM-STRING      PIC X(080).
+002160     02  DL100-PARM-SCRATCH     PIC X(080).
+002165     02  DL100-PARM-FIRST-TOKEN PIC X(080).
+002166     02  DL100-PARM-REST        PIC X(080).
+002170     02  DL100-LEAD-SPACE-CNT   PIC 9(03) COMP VALUE ZERO.
+002180
+002190 01  DL100-RUN-CONTROL.
+002200     02  DL100-RUN-MODE         PIC X(08) VALUE "SINGLE".
+002210         88  DL100-CYCLE-MODE   VALUE "CYCLE".
+002220     02  DL100-INPUT-FILENAME   PIC X(080)
+002230                                VALUE "input-cobol.txt".
+002240
+002250*----------------------------------------------------------
+002260* CYCLE-DETECTION WORKING STORAGE
+002270*----------------------------------------------------------
+002280 01  DL100-CYCLE-SWITCHES.
+002290     02  DL100-DUP-FOUND-SW     PIC X(01) VALUE "N".
+002300         88  DL100-DUP-FOUND    VALUE "Y".
+002310         88  DL100-DUP-NOT-FOUND VALUE "N".
+002320     02  DL100-OVERFLOW-SW      PIC X(01) VALUE "N".
+002330         88  DL100-TABLE-OVERFLOW    VALUE "Y".
+002340         88  DL100-TABLE-NOT-OVERFLOW VALUE "N".
+002350
+002360 01  DL100-CYCLE-TABLE.
+002365     02  DL100-PASS-COUNT       PIC 9(07) COMP VALUE ZERO.
+002367         88  DL100-FIRST-PASS   VALUE 1.
+002370     02  DL100-SEEN-COUNT       PIC 9(07) COMP VALUE ZERO.
+002380     02  DL100-SEEN-ENTRY       PIC S9(6)
+002390         OCCURS 1 TO 200000 TIMES
+002400         DEPENDING ON DL100-SEEN-COUNT
+002410         INDEXED BY DL100-SEEN-IDX.
+002420
+002430*----------------------------------------------------------
+002440* CHANGE VALIDATION WORKING STORAGE
+002450*----------------------------------------------------------
+002460 01  DL100-VALIDATION-SWITCHES.
+002470     02  DL100-CHANGE-VALID-SW  PIC X(01) VALUE "Y".
+002480         88  DL100-CHANGE-VALID    VALUE "Y".
+002490         88  DL100-CHANGE-INVALID  VALUE "N".
+002500     02  DL100-REASON-CODE      PIC X(02) VALUE SPACES.
+002510         88  DL100-RSN-BAD-SIGN     VALUE "01".
+002520         88  DL100-RSN-NON-NUMERIC  VALUE "02".
+002530         88  DL100-RSN-BLANK-RECORD VALUE "03".
+002540     02  DL100-EXCEPT-COUNT     PIC 9(07) COMP VALUE ZERO.
+002550
+002560*----------------------------------------------------------
+002570* EXCEPTION LINE LAYOUT - MOVED TO ExceptionLine BEFORE WRITE
+002580*----------------------------------------------------------
+002590 01  DL100-EXCEPT-LINE.
+002600     05  FILLER               PIC X(012) VALUE "BAD RECORD: ".
+002610     05  DL100-EXCEPT-RAW     PIC X(009).
+002620     05  FILLER               PIC X(005) VALUE SPACES.
+002630     05  FILLER               PIC X(013) VALUE "REASON CODE: ".
+002640     05  DL100-EXCEPT-REASON  PIC X(002).
+002650     05  FILLER               PIC X(002) VALUE SPACES.
+002660     05  DL100-EXCEPT-DESC    PIC X(037).
+002670
+002680*----------------------------------------------------------
+002690* CONTROL TOTAL RECONCILIATION WORKING STORAGE
+002700*----------------------------------------------------------
+002710 01  DL100-RECON-SWITCHES.
+002720     02  DL100-CONTROL-FOUND-SW  PIC X(01) VALUE "N".
+002730         88  DL100-CONTROL-FOUND     VALUE "Y".
+002740         88  DL100-CONTROL-NOT-FOUND VALUE "N".
+002750     02  DL100-RECON-STATUS      PIC X(08) VALUE "NOTCHKD ".
+002760         88  DL100-RECON-NOT-CHECKED VALUE "NOTCHKD ".
+002770         88  DL100-RECON-MATCHED     VALUE "MATCHED ".
+002780         88  DL100-RECON-BREAK       VALUE "BREAK   ".
+002790
+002800 01  DL100-RECON-TOTALS.
+002810     02  DL100-EXPECTED-CONTROL  PIC S9(6) VALUE ZERO.
+002820     02  DL100-COMPUTED-TOTAL    PIC S9(6) VALUE ZERO.
+002830
+002840*----------------------------------------------------------
+002850* RUN STATISTICS WORKING STORAGE (SINGLE-PASS MODE ONLY)
+002860*----------------------------------------------------------
+002870 01  DL100-RUN-STATISTICS.
+002880     02  DL100-POSITIVE-COUNT    PIC 9(07) COMP VALUE ZERO.
+002890     02  DL100-NEGATIVE-COUNT    PIC 9(07) COMP VALUE ZERO.
+002900     02  DL100-LARGEST-CHANGE    PIC S9(6) VALUE ZERO.
+002910     02  DL100-SMALLEST-CHANGE   PIC S9(6) VALUE ZERO.
+002920     02  DL100-STATS-INIT-SW     PIC X(01) VALUE "N".
+002930         88  DL100-STATS-INITIALIZED VALUE "Y".
+002940
+002950 01  DL100-RUN-DATE-FIELDS.
+002960     02  DL100-RUN-DATE         PIC 9(08) VALUE ZERO.
+002970     02  DL100-RUN-DATE-X REDEFINES DL100-RUN-DATE.
+002980         03  DL100-RUN-YYYY     PIC 9(04).
+002990         03  DL100-RUN-MM       PIC 9(02).
+003000         03  DL100-RUN-DD       PIC 9(02).
+003010
+003020     02  DL100-RUN-TIME         PIC 9(08) VALUE ZERO.
+003030     02  DL100-RUN-TIME-X REDEFINES DL100-RUN-TIME.
+003040         03  DL100-RUN-HH       PIC 9(02).
+003050         03  DL100-RUN-MIN      PIC 9(02).
+003060         03  DL100-RUN-SEC      PIC 9(02).
+003070         03  FILLER             PIC 9(02).
+003080
+003090*----------------------------------------------------------
+003100* AUDIT LOG WORKING STORAGE - WRITTEN ON EVERY EXECUTION
+003110*----------------------------------------------------------
+003120 01  DL100-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+003130     88  DL100-AUDIT-STATUS-OK      VALUE "00".
+003140     88  DL100-AUDIT-NOT-FOUND      VALUE "35".
+003150
+003160 01  DL100-COMPLETION-SWITCHES.
+003170     02  DL100-COMPLETION-CODE  PIC X(08) VALUE "NORMAL  ".
+003180         88  DL100-COMPLETION-NORMAL VALUE "NORMAL  ".
+003190         88  DL100-COMPLETION-EXCEPT VALUE "EXCEPT  ".
+003200         88  DL100-COMPLETION-RECON  VALUE "RECON   ".
+003210         88  DL100-COMPLETION-RSTMIS VALUE "RSTMIS  ".
+003220         88  DL100-COMPLETION-OVFLOW VALUE "OVFLOW  ".
+003230
+003240 01  DL100-AUDIT-LINE.
+003250     05  DL100-AUD-MM       PIC 9(02).
+003260     05  FILLER             PIC X(001) VALUE "/".
+003270     05  DL100-AUD-DD       PIC 9(02).
+003280     05  FILLER             PIC X(001) VALUE "/".
+003290     05  DL100-AUD-YYYY     PIC 9(04).
+003300     05  FILLER             PIC X(001) VALUE SPACES.
+003310     05  DL100-AUD-HH       PIC 9(02).
+003320     05  FILLER             PIC X(001) VALUE ":".
+003330     05  DL100-AUD-MIN      PIC 9(02).
+003340     05  FILLER             PIC X(001) VALUE ":".
+003350     05  DL100-AUD-SEC      PIC 9(02).
+003360     05  FILLER             PIC X(002) VALUE SPACES.
+003370     05  DL100-AUD-MODE     PIC X(008).
+003380     05  FILLER             PIC X(002) VALUE SPACES.
+003390     05  DL100-AUD-FILE     PIC X(050).
+003400     05  FILLER             PIC X(002) VALUE SPACES.
+003410     05  DL100-AUD-REC-CNT  PIC ZZZ,ZZ9.
+003420     05  FILLER             PIC X(002) VALUE SPACES.
+003430     05  DL100-AUD-END-FREQ PIC -(6)9.
+003440     05  FILLER             PIC X(002) VALUE SPACES.
+003450     05  DL100-AUD-STATUS   PIC X(008).
+003460     05  FILLER             PIC X(011) VALUE SPACES.
+003470
+003480*----------------------------------------------------------
+003490* REPORT LINE LAYOUTS - MOVED TO ReportLine BEFORE EACH WRITE
+003500*----------------------------------------------------------
+003510 01  DL100-RPT-TITLE.
+003520     05  FILLER    PIC X(028) VALUE "DAY1 CALIBRATION RUN REPORT".
+003530     05  FILLER    PIC X(052) VALUE SPACES.
+003540
+003550 01  DL100-RPT-RUN-DATE.
+003560     05  FILLER            PIC X(016) VALUE "RUN DATE.....: ".
+003570     05  DL100-RPT-MM      PIC 9(02).
+003580     05  FILLER            PIC X(001) VALUE "/".
+003590     05  DL100-RPT-DD      PIC 9(02).
+003600     05  FILLER            PIC X(001) VALUE "/".
+003610     05  DL100-RPT-YYYY    PIC 9(04).
+003620     05  FILLER            PIC X(054) VALUE SPACES.
+003630
+003640 01  DL100-RPT-RUN-MODE.
+003650     05  FILLER            PIC X(016) VALUE "RUN MODE.....: ".
+003660     05  DL100-RPT-MODE    PIC X(008).
+003670     05  FILLER            PIC X(056) VALUE SPACES.
+003680
+003690 01  DL100-RPT-INPUT-FILE.
+003700     05  FILLER              PIC X(016) VALUE "INPUT FILE...: ".
+003710     05  DL100-RPT-FILE-NAME PIC X(050).
+003720     05  FILLER              PIC X(014) VALUE SPACES.
+003730
+003740 01  DL100-RPT-RECORD-COUNT.
+003750     05  FILLER             PIC X(016) VALUE "RECORDS READ.: ".
+003760     05  DL100-RPT-REC-CNT  PIC ZZZ,ZZ9.
+003770     05  FILLER             PIC X(057) VALUE SPACES.
+003780
+003790 01  DL100-RPT-START-FREQ.
+003800     05  FILLER              PIC X(016) VALUE "START FREQ...: ".
+003810     05  DL100-RPT-START-VAL PIC -(6)9.
+003820     05  FILLER              PIC X(057) VALUE SPACES.
+003830
+003840 01  DL100-RPT-END-FREQ.
+003850     05  FILLER              PIC X(016) VALUE "END FREQUENCY.: ".
+003860     05  DL100-RPT-END-VAL   PIC -(6)9.
+003870     05  FILLER              PIC X(057) VALUE SPACES.
+003880
+003890 01  DL100-RPT-RECON.
+003900     05  FILLER              PIC X(016) VALUE "RECONCILE.....: ".
+003910     05  DL100-RPT-RECON-STAT PIC X(008).
+003920     05  FILLER              PIC X(003) VALUE SPACES.
+003930     05  FILLER              PIC X(008) VALUE "EXPECT: ".
+003940     05  DL100-RPT-RECON-EXP PIC -(6)9.
+003950     05  FILLER              PIC X(003) VALUE SPACES.
+003960     05  FILLER              PIC X(009) VALUE "COMPUTED:".
+003970     05  DL100-RPT-RECON-CMP PIC -(6)9.
+003980     05  FILLER              PIC X(019) VALUE SPACES.
+003990
+004000 01  DL100-RPT-STATS-COUNTS.
+004010     05  FILLER              PIC X(016) VALUE "POS CHANGES...: ".
+004020     05  DL100-RPT-POS-CNT   PIC ZZZ,ZZ9.
+004030     05  FILLER              PIC X(003) VALUE SPACES.
+004040     05  FILLER              PIC X(016) VALUE "NEG CHANGES...: ".
+004050     05  DL100-RPT-NEG-CNT   PIC ZZZ,ZZ9.
+004060     05  FILLER              PIC X(031) VALUE SPACES.
+004070
+004080 01  DL100-RPT-STATS-EXTREMES.
+004090     05  FILLER              PIC X(016) VALUE "LARGEST CHANGE: ".
+004100     05  DL100-RPT-LARGE-VAL PIC -(6)9.
+004110     05  FILLER              PIC X(003) VALUE SPACES.
+004120     05  FILLER              PIC X(017) VALUE "SMALLEST CHANGE:".
+004130     05  DL100-RPT-SMALL-VAL PIC -(6)9.
+004140     05  FILLER              PIC X(030) VALUE SPACES.
+004150
+004160 01  DL100-RPT-CYCLE-STATUS.
+004170     05  FILLER              PIC X(016) VALUE "CYCLE STATUS.: ".
+004180     05  DL100-RPT-CYCLE-STAT PIC X(040).
+004190     05  FILLER              PIC X(024) VALUE SPACES.
+004200
+004210 01  DL100-RPT-RESTART-STATUS.
+004220     05  FILLER               PIC X(016) VALUE "RESTART STATUS: ".
+004230     05  DL100-RPT-RESTART-MSG PIC X(040).
+004240     05  FILLER               PIC X(024) VALUE SPACES.
+004250 PROCEDURE DIVISION.
+004260*----------------------------------------------------------
+004270* 0000-MAINLINE-CONTROL
+004280*----------------------------------------------------------
+004290 0000-MAINLINE-CONTROL.
+004300     PERFORM 1000-INITIALIZE
+004310         THRU 1000-INITIALIZE-EXIT.
+004320
+004330     IF DL100-CYCLE-MODE
+004340         PERFORM 3000-PROCESS-CYCLE-DETECT
+004350             THRU 3000-PROCESS-CYCLE-DETECT-EXIT
+004360     ELSE
+004370         PERFORM 2000-PROCESS-INPUT
+004380             THRU 2000-PROCESS-INPUT-EXIT
+004390     END-IF.
+004400
+004410     PERFORM 8500-DETERMINE-COMPLETION
+004420         THRU 8500-DETERMINE-COMPLETION-EXIT.
+004430
+004440     PERFORM 8000-PRODUCE-REPORT
+004450         THRU 8000-PRODUCE-REPORT-EXIT.
+004460
+004470     PERFORM 9500-WRITE-AUDIT-LOG
+004480         THRU 9500-WRITE-AUDIT-LOG-EXIT.
+004490
+004500     PERFORM 9000-TERMINATE
+004510         THRU 9000-TERMINATE-EXIT.
+004520
+004530     STOP RUN.
+004540
+004550*----------------------------------------------------------
+004560* 1000-INITIALIZE - OPEN FILES AND CAPTURE RUN-LEVEL VALUES
+004570*----------------------------------------------------------
+004580 1000-INITIALIZE.
+004590     OPEN OUTPUT ReportFile
+004600
+004610     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD
+004620     ACCEPT DL100-RUN-TIME FROM TIME
+004630
+004640     ACCEPT DL100-PARM-STRING FROM COMMAND-LINE
+004650     PERFORM 1050-STRIP-LEADING-SPACES
+004660         THRU 1050-STRIP-LEADING-SPACES-EXIT
+004670     IF DL100-PARM-STRING = SPACES
+004680         MOVE "SINGLE" TO DL100-RUN-MODE
+004690     ELSE
+004692         MOVE SPACES TO DL100-PARM-FIRST-TOKEN DL100-PARM-REST
+004700         UNSTRING DL100-PARM-STRING DELIMITED BY ALL SPACE
+004710             INTO DL100-PARM-FIRST-TOKEN DL100-PARM-REST
+004720         END-UNSTRING
+004722
+004724         IF DL100-PARM-FIRST-TOKEN = "SINGLE"
+004726                 OR DL100-PARM-FIRST-TOKEN = "CYCLE"
+004728             MOVE DL100-PARM-FIRST-TOKEN TO DL100-RUN-MODE
+004730             IF DL100-PARM-REST NOT = SPACES
+004732                 MOVE DL100-PARM-REST TO DL100-INPUT-FILENAME
+004734             END-IF
+004736         ELSE
+004738             MOVE "SINGLE" TO DL100-RUN-MODE
+004740             IF DL100-PARM-REST NOT = SPACES
+004742                 MOVE DL100-PARM-REST TO DL100-INPUT-FILENAME
+004744             ELSE
+004746                 MOVE DL100-PARM-FIRST-TOKEN
+004748                     TO DL100-INPUT-FILENAME
+004750             END-IF
+004752         END-IF
+004754     END-IF
+004790
+004800     IF NOT DL100-CYCLE-MODE
+004810         PERFORM 1150-READ-MASTER
+004820             THRU 1150-READ-MASTER-EXIT
+004830         MOVE Frequency TO DL100-STARTING-FREQ
+004840         PERFORM 1100-CHECK-FOR-RESTART
+004850             THRU 1100-CHECK-FOR-RESTART-EXIT
+004860     END-IF
+004870
+004880     IF DL100-RESTART-FOUND
+004890         OPEN EXTEND ExceptionFile
+004900         IF DL100-EXCEPT-NOT-FOUND
+004910             OPEN OUTPUT ExceptionFile
+004920         END-IF
+004930     ELSE
+004940         OPEN OUTPUT ExceptionFile
+004950     END-IF.
+004960
+004970 1000-INITIALIZE-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------
+005010* 1050-STRIP-LEADING-SPACES - A JCL PARM= VALUE MAY ARRIVE
+005020* PADDED WITH LEADING SPACES FROM A FIXED CARD-IMAGE COLUMN.
+005030* REMOVE THEM SO THE RUN-MODE TOKEN DOES NOT UNSTRING AS BLANK.
+005040*----------------------------------------------------------
+005050 1050-STRIP-LEADING-SPACES.
+005060     MOVE ZERO TO DL100-LEAD-SPACE-CNT
+005070     INSPECT DL100-PARM-STRING TALLYING DL100-LEAD-SPACE-CNT
+005080         FOR LEADING SPACE
+005090     IF DL100-LEAD-SPACE-CNT > ZERO
+005100             AND DL100-LEAD-SPACE-CNT < 80
+005110         MOVE SPACES TO DL100-PARM-SCRATCH
+005120         MOVE DL100-PARM-STRING(DL100-LEAD-SPACE-CNT + 1:)
+005130             TO DL100-PARM-SCRATCH
+005140         MOVE DL100-PARM-SCRATCH TO DL100-PARM-STRING
+005150     END-IF.
+005160
+005170 1050-STRIP-LEADING-SPACES-EXIT.
+005180     EXIT.
+005190*----------------------------------------------------------
+005200* 1150-READ-MASTER - START SINGLE-PASS FREQUENCY FROM THE
+005210* PERSISTED CALIBRATION MASTER INSTEAD OF ZERO.  A MISSING
+005220* MASTER (FIRST-EVER RUN) LEAVES FREQUENCY AT ZERO.
+005230*----------------------------------------------------------
+005240 1150-READ-MASTER.
+005250     MOVE ZERO TO Frequency
+005260
+005270     OPEN INPUT MasterFile
+005280     IF DL100-MASTER-STATUS-OK
+005290         READ MasterFile
+005300           AT END
+005310             CONTINUE
+005320           NOT AT END
+005330             MOVE MST-FREQUENCY TO Frequency
+005340         END-READ
+005350         CLOSE MasterFile
+005360     END-IF.
+005370
+005380 1150-READ-MASTER-EXIT.
+005390     EXIT.
+005400
+005410*----------------------------------------------------------
+005420* 1100-CHECK-FOR-RESTART - LOOK FOR A PRIOR CHECKPOINT.  IF
+005430* ONE EXISTS, RESUME FREQUENCY AND THE RECORD COUNT FROM IT
+005440* INSTEAD OF REPROCESSING THE INPUTFILE FROM RECORD ONE.
+005450*----------------------------------------------------------
+005460 1100-CHECK-FOR-RESTART.
+005470     SET DL100-RESTART-NOT-FOUND TO TRUE
+005480     SET DL100-RESTART-NO-MISMATCH TO TRUE
+005490
+005500     OPEN INPUT RestartFile
+005510     IF DL100-RESTART-STATUS-OK
+005520         READ RestartFile
+005530           AT END
+005540             CONTINUE
+005550           NOT AT END
+005560             IF RST-INPUT-FILENAME = DL100-INPUT-FILENAME
+005570                 MOVE RST-RECORD-COUNT    TO DL100-SKIP-COUNT
+005575                 MOVE RST-PHYSICAL-COUNT  TO DL100-PHYSICAL-COUNT
+005580                 MOVE RST-FREQUENCY       TO Frequency
+005590                 MOVE RST-COMPUTED-TOTAL  TO DL100-COMPUTED-TOTAL
+005600                 MOVE RST-POSITIVE-COUNT  TO DL100-POSITIVE-COUNT
+005610                 MOVE RST-NEGATIVE-COUNT  TO DL100-NEGATIVE-COUNT
+005620                 MOVE RST-LARGEST-CHANGE  TO DL100-LARGEST-CHANGE
+005630                 MOVE RST-SMALLEST-CHANGE TO DL100-SMALLEST-CHANGE
+005640                 MOVE RST-STATS-INIT-SW   TO DL100-STATS-INIT-SW
+005650                 MOVE RST-EXCEPT-COUNT    TO DL100-EXCEPT-COUNT
+005660                 MOVE RST-CONTROL-FOUND-SW
+005670                     TO DL100-CONTROL-FOUND-SW
+005680                 MOVE RST-EXPECTED-CONTROL
+005690                     TO DL100-EXPECTED-CONTROL
+005700                 SET DL100-RESTART-FOUND TO TRUE
+005710             ELSE
+005720                 SET DL100-RESTART-MISMATCH TO TRUE
+005730             END-IF
+005740         END-READ
+005750         CLOSE RestartFile
+005760     END-IF.
+005770
+005780 1100-CHECK-FOR-RESTART-EXIT.
+005790     EXIT.
+005800
+005810*----------------------------------------------------------
+005820* 2000-PROCESS-INPUT - SINGLE-PASS SUMMATION OF CHANGES
+005830*----------------------------------------------------------
+005840 2000-PROCESS-INPUT.
+005850     OPEN INPUT InputFile
+005860
+005870     IF DL100-RESTART-FOUND
+005880         MOVE DL100-SKIP-COUNT TO DL100-RECORD-COUNT
+005890         PERFORM 2050-SKIP-RESTARTED-RECORD
+005900             THRU 2050-SKIP-RESTARTED-RECORD-EXIT
+005910             DL100-PHYSICAL-COUNT TIMES
+005920     END-IF
+005930
+005940     READ InputFile
+005950       AT END SET EndOfInputFile TO TRUE
+005960     END-READ
+005970
+005980     PERFORM 2100-SUM-ONE-RECORD
+005990         THRU 2100-SUM-ONE-RECORD-EXIT
+006000         UNTIL EndOfInputFile.
+006010
+006020     CLOSE InputFile.
+006030
+006040     PERFORM 2960-RECONCILE-CONTROL-TOTAL
+006050         THRU 2960-RECONCILE-CONTROL-TOTAL-EXIT
+006060
+006070     PERFORM 2900-CLEAR-CHECKPOINT
+006080         THRU 2900-CLEAR-CHECKPOINT-EXIT
+006090
+006100     IF NOT DL100-RECON-BREAK
+006110         PERFORM 2950-UPDATE-MASTER
+006120             THRU 2950-UPDATE-MASTER-EXIT
+006130     END-IF
+006140
+006150     PERFORM 2970-WRITE-HISTORY
+006160         THRU 2970-WRITE-HISTORY-EXIT
+006170
+006180     PERFORM 2980-WRITE-EXTRACT
+006190         THRU 2980-WRITE-EXTRACT-EXIT.
+006200
+006210 2000-PROCESS-INPUT-EXIT.
+006220     EXIT.
+006230
+006240*----------------------------------------------------------
+006250* 2050-SKIP-RESTARTED-RECORD - DISCARD A PHYSICAL RECORD
+006251* ALREADY ACCOUNTED FOR BY A PRIOR CHECKPOINT.  THE SKIP IS
+006252* DRIVEN BY DL100-PHYSICAL-COUNT (EVERY RECORD READ, INCLUDING
+006253* A CONTROL TRAILER), NOT DL100-SKIP-COUNT (DETAIL RECORDS
+006254* ONLY), SO A CONTROL RECORD AHEAD OF THE CHECKPOINT POINT IS
+006255* PROPERLY CONSUMED HERE INSTEAD OF BEING RE-READ AS IF IT
+006256* WERE THE NEXT UNPROCESSED DETAIL RECORD.
+006270*----------------------------------------------------------
+006280 2050-SKIP-RESTARTED-RECORD.
+006290     READ InputFile
+006300       AT END SET EndOfInputFile TO TRUE
+006310     END-READ.
+006320
+006330 2050-SKIP-RESTARTED-RECORD-EXIT.
+006340     EXIT.
+006350
+006360 2100-SUM-ONE-RECORD.
+006365     ADD 1 TO DL100-PHYSICAL-COUNT
+006370     IF FC-IS-CONTROL-RECORD
+006380         PERFORM 2180-CAPTURE-CONTROL-TOTAL
+006390             THRU 2180-CAPTURE-CONTROL-TOTAL-EXIT
+006400     ELSE
+006410         PERFORM 2150-VALIDATE-CHANGE
+006420             THRU 2150-VALIDATE-CHANGE-EXIT
+006430
+006440         ADD 1 TO DL100-RECORD-COUNT
+006450
+006460         IF DL100-CHANGE-VALID
+006470             ADD Change TO Frequency
+006480             ADD Change TO DL100-COMPUTED-TOTAL
+006490             PERFORM 2190-ACCUMULATE-STATISTICS
+006500                 THRU 2190-ACCUMULATE-STATISTICS-EXIT
+006510         ELSE
+006520             PERFORM 2160-WRITE-EXCEPTION
+006530                 THRU 2160-WRITE-EXCEPTION-EXIT
+006540         END-IF
+006550
+006560         DIVIDE DL100-RECORD-COUNT BY DL100-CHECKPOINT-INTVL
+006570             GIVING DL100-CKPT-QUOTIENT
+006580             REMAINDER DL100-CKPT-REMAINDER
+006590         IF DL100-CKPT-REMAINDER = ZERO
+006600             PERFORM 2170-WRITE-CHECKPOINT
+006610                 THRU 2170-WRITE-CHECKPOINT-EXIT
+006620         END-IF
+006630     END-IF
+006640
+006650     READ InputFile
+006660       AT END SET EndOfInputFile TO TRUE
+006670     END-READ.
+006680
+006690 2100-SUM-ONE-RECORD-EXIT.
+006700     EXIT.
+006710
+006720*----------------------------------------------------------
+006730* 2180-CAPTURE-CONTROL-TOTAL - REMEMBER THE TRAILER'S EXPECTED
+006740* NET TOTAL FOR RECONCILIATION.  THE TRAILER IS NOT COUNTED AS
+006750* A DETAIL RECORD AND IS NOT ADDED TO FREQUENCY.
+006760*----------------------------------------------------------
+006770 2180-CAPTURE-CONTROL-TOTAL.
+006780     MOVE FC-CONTROL-TOTAL TO DL100-EXPECTED-CONTROL
+006790     SET DL100-CONTROL-FOUND TO TRUE.
+006800
+006810 2180-CAPTURE-CONTROL-TOTAL-EXIT.
+006820     EXIT.
+006830
+006840*----------------------------------------------------------
+006850* 2190-ACCUMULATE-STATISTICS - TALLY POSITIVE/NEGATIVE CHANGE
+006860* COUNTS AND TRACK THE LARGEST AND SMALLEST SINGLE CHANGE SEEN
+006870* SO FAR, IN THE SAME PASS AS THE FREQUENCY TOTAL.
+006880*----------------------------------------------------------
+006890 2190-ACCUMULATE-STATISTICS.
+006900     IF Change > ZERO
+006910         ADD 1 TO DL100-POSITIVE-COUNT
+006920     ELSE
+006930         IF Change < ZERO
+006940             ADD 1 TO DL100-NEGATIVE-COUNT
+006950         END-IF
+006960     END-IF
+006970
+006980     IF DL100-STATS-INITIALIZED
+006990         IF Change > DL100-LARGEST-CHANGE
+007000             MOVE Change TO DL100-LARGEST-CHANGE
+007010         END-IF
+007020         IF Change < DL100-SMALLEST-CHANGE
+007030             MOVE Change TO DL100-SMALLEST-CHANGE
+007040         END-IF
+007050     ELSE
+007060         MOVE Change TO DL100-LARGEST-CHANGE
+007070         MOVE Change TO DL100-SMALLEST-CHANGE
+007080         SET DL100-STATS-INITIALIZED TO TRUE
+007090     END-IF.
+007100
+007110 2190-ACCUMULATE-STATISTICS-EXIT.
+007120     EXIT.
+007130
+007140*----------------------------------------------------------
+007150* 2960-RECONCILE-CONTROL-TOTAL - COMPARE THE COMPUTED NET
+007160* TOTAL OF CHANGE RECORDS AGAINST THE TRAILER'S EXPECTED
+007170* TOTAL, IF ONE WAS PRESENT ON INPUTFILE.
+007180*----------------------------------------------------------
+007190 2960-RECONCILE-CONTROL-TOTAL.
+007200     IF DL100-CONTROL-FOUND
+007210         IF DL100-COMPUTED-TOTAL = DL100-EXPECTED-CONTROL
+007220             SET DL100-RECON-MATCHED TO TRUE
+007230         ELSE
+007240             SET DL100-RECON-BREAK TO TRUE
+007250         END-IF
+007260     ELSE
+007270         SET DL100-RECON-NOT-CHECKED TO TRUE
+007280     END-IF.
+007290
+007300 2960-RECONCILE-CONTROL-TOTAL-EXIT.
+007310     EXIT.
+007320
+007330*----------------------------------------------------------
+007340* 2170-WRITE-CHECKPOINT - SNAPSHOT PROGRESS TO RESTARTFILE
+007350*----------------------------------------------------------
+007360 2170-WRITE-CHECKPOINT.
+007370     MOVE DL100-RECORD-COUNT     TO RST-RECORD-COUNT
+007375     MOVE DL100-PHYSICAL-COUNT   TO RST-PHYSICAL-COUNT
+007380     MOVE Frequency              TO RST-FREQUENCY
+007390     MOVE DL100-COMPUTED-TOTAL   TO RST-COMPUTED-TOTAL
+007400     MOVE DL100-POSITIVE-COUNT   TO RST-POSITIVE-COUNT
+007410     MOVE DL100-NEGATIVE-COUNT   TO RST-NEGATIVE-COUNT
+007420     MOVE DL100-LARGEST-CHANGE   TO RST-LARGEST-CHANGE
+007430     MOVE DL100-SMALLEST-CHANGE  TO RST-SMALLEST-CHANGE
+007440     MOVE DL100-STATS-INIT-SW    TO RST-STATS-INIT-SW
+007450     MOVE DL100-EXCEPT-COUNT     TO RST-EXCEPT-COUNT
+007460     MOVE DL100-CONTROL-FOUND-SW TO RST-CONTROL-FOUND-SW
+007470     MOVE DL100-EXPECTED-CONTROL TO RST-EXPECTED-CONTROL
+007480     MOVE DL100-INPUT-FILENAME   TO RST-INPUT-FILENAME
+007490
+007500     OPEN OUTPUT RestartFile
+007510     WRITE RestartRecord
+007520     CLOSE RestartFile.
+007530
+007540 2170-WRITE-CHECKPOINT-EXIT.
+007550     EXIT.
+007560
+007570*----------------------------------------------------------
+007580* 2900-CLEAR-CHECKPOINT - A NORMAL END-OF-FILE WAS REACHED, SO
+007590* THE CHECKPOINT NO LONGER APPLIES.  LEAVE RESTARTFILE EMPTY.
+007600*----------------------------------------------------------
+007610 2900-CLEAR-CHECKPOINT.
+007620     OPEN OUTPUT RestartFile
+007630     CLOSE RestartFile.
+007640
+007650 2900-CLEAR-CHECKPOINT-EXIT.
+007660     EXIT.
+007670
+007680*----------------------------------------------------------
+007690* 2950-UPDATE-MASTER - PERSIST THE ENDING FREQUENCY AS THE
+007700* STARTING POINT FOR TOMORROW'S RUN.  SKIPPED ENTIRELY ON A
+007710* RECONCILIATION BREAK SO AN UNVERIFIED FREQUENCY NEVER BECOMES
+007720* THE NEXT RUN'S CALIBRATION BASELINE.
+007730*----------------------------------------------------------
+007740 2950-UPDATE-MASTER.
+007750     MOVE Frequency    TO MST-FREQUENCY
+007760     MOVE DL100-RUN-DATE TO MST-LAST-RUN-DATE
+007770
+007780     OPEN OUTPUT MasterFile
+007790     WRITE MasterRecord
+007800     CLOSE MasterFile.
+007810
+007820 2950-UPDATE-MASTER-EXIT.
+007830     EXIT.
+007840
+007850*----------------------------------------------------------
+007860* 2970-WRITE-HISTORY - APPEND TODAY'S START/END FREQUENCY TO
+007870* THE CALIBRATION DRIFT HISTORY.
+007880*----------------------------------------------------------
+007890 2970-WRITE-HISTORY.
+007900     MOVE DL100-RUN-MM      TO DL100-HIST-MM
+007910     MOVE DL100-RUN-DD      TO DL100-HIST-DD
+007920     MOVE DL100-RUN-YYYY    TO DL100-HIST-YYYY
+007930     MOVE DL100-STARTING-FREQ TO DL100-HIST-START
+007940     MOVE Frequency         TO DL100-HIST-END
+007950
+007960     OPEN EXTEND HistoryFile
+007970     IF DL100-HISTORY-NOT-FOUND
+007980         OPEN OUTPUT HistoryFile
+007990     END-IF
+008000     MOVE DL100-HIST-LINE TO HistoryLine
+008010     WRITE HistoryLine
+008020     CLOSE HistoryFile.
+008030
+008040 2970-WRITE-HISTORY-EXIT.
+008050     EXIT.
+008060
+008070*----------------------------------------------------------
+008080* 2980-WRITE-EXTRACT - REFRESH THE FIXED-FORMAT DOWNSTREAM
+008090* EXTRACT WITH THIS RUN'S DATE, INPUT FILE, AND FINAL
+008100* FREQUENCY FOR OTHER JOBS TO PICK UP.  THE RECONCILIATION
+008110* STATUS RIDES ALONG SO A CONSUMER CAN TELL AN UNVERIFIED
+008120* FREQUENCY (BREAK) FROM A CLEAN ONE BEFORE ACTING ON IT.
+008130*----------------------------------------------------------
+008140 2980-WRITE-EXTRACT.
+008150     MOVE DL100-RUN-DATE       TO EXT-RUN-DATE
+008160     MOVE DL100-INPUT-FILENAME TO EXT-DEVICE-ID
+008170     MOVE Frequency            TO EXT-FINAL-FREQUENCY
+008180     MOVE DL100-RECON-STATUS   TO EXT-RECON-STATUS
+008190
+008200     OPEN OUTPUT ExtractFile
+008210     WRITE ExtractRecord
+008220     CLOSE ExtractFile.
+008230
+008240 2980-WRITE-EXTRACT-EXIT.
+008250     EXIT.
+008260
+008270*----------------------------------------------------------
+008280* 2150-VALIDATE-CHANGE - EDIT THE RAW INPUT RECORD BEFORE THE
+008290* SIGNED CHANGE VALUE IS TRUSTED FOR ARITHMETIC.
+008300*----------------------------------------------------------
+008310 2150-VALIDATE-CHANGE.
+008320     SET DL100-CHANGE-VALID TO TRUE
+008330     MOVE SPACES TO DL100-REASON-CODE
+008340
+008350     IF FC-RECORD-AREA = SPACES
+008360         SET DL100-CHANGE-INVALID TO TRUE
+008370         SET DL100-RSN-BLANK-RECORD TO TRUE
+008380     ELSE
+008390         IF FC-RECORD-AREA(1:1) NOT = "+"
+008400                 AND FC-RECORD-AREA(1:1) NOT = "-"
+008410             SET DL100-CHANGE-INVALID TO TRUE
+008420             SET DL100-RSN-BAD-SIGN TO TRUE
+008430         ELSE
+008440             IF FC-RECORD-AREA(2:6) NOT NUMERIC
+008450                 SET DL100-CHANGE-INVALID TO TRUE
+008460                 SET DL100-RSN-NON-NUMERIC TO TRUE
+008470             END-IF
+008480         END-IF
+008490     END-IF.
+008500
+008510 2150-VALIDATE-CHANGE-EXIT.
+008520     EXIT.
+008530
+008540*----------------------------------------------------------
+008550* 2160-WRITE-EXCEPTION - LOG A REJECTED RECORD TO EXCEPTIONFILE
+008560*----------------------------------------------------------
+008570 2160-WRITE-EXCEPTION.
+008580     MOVE FC-RECORD-AREA TO DL100-EXCEPT-RAW
+008590     MOVE DL100-REASON-CODE TO DL100-EXCEPT-REASON
+008600
+008610     EVALUATE TRUE
+008620         WHEN DL100-RSN-BAD-SIGN
+008630             MOVE "MISSING OR INVALID SIGN CHARACTER"
+008640                 TO DL100-EXCEPT-DESC
+008650         WHEN DL100-RSN-NON-NUMERIC
+008660             MOVE "NON-NUMERIC CHANGE VALUE"
+008670                 TO DL100-EXCEPT-DESC
+008680         WHEN DL100-RSN-BLANK-RECORD
+008690             MOVE "BLANK INPUT RECORD"
+008700                 TO DL100-EXCEPT-DESC
+008710         WHEN OTHER
+008720             MOVE "UNKNOWN VALIDATION FAILURE"
+008730                 TO DL100-EXCEPT-DESC
+008740     END-EVALUATE
+008750
+008760     MOVE DL100-EXCEPT-LINE TO ExceptionLine
+008770     WRITE ExceptionLine
+008780     ADD 1 TO DL100-EXCEPT-COUNT.
+008790
+008800 2160-WRITE-EXCEPTION-EXIT.
+008810     EXIT.
+008820
+008830*----------------------------------------------------------
+008840* 3000-PROCESS-CYCLE-DETECT - RE-READ INPUTFILE FROM THE TOP,
+008850* PASS AFTER PASS, UNTIL A FREQUENCY VALUE REPEATS.  THE FIRST
+008860* SUCH VALUE IS LEFT IN FREQUENCY FOR THE REPORT.
+008870*----------------------------------------------------------
+008880 3000-PROCESS-CYCLE-DETECT.
+008890     MOVE ZERO TO Frequency
+008900     MOVE ZERO TO DL100-SEEN-COUNT
+008902     MOVE ZERO TO DL100-PASS-COUNT
+008910     SET DL100-DUP-NOT-FOUND TO TRUE
+008920     SET DL100-TABLE-NOT-OVERFLOW TO TRUE
+008930
+008940     ADD 1 TO DL100-SEEN-COUNT
+008950     MOVE Frequency TO DL100-SEEN-ENTRY(DL100-SEEN-COUNT)
+008960
+008970     PERFORM 3100-CYCLE-ONE-PASS
+008980         THRU 3100-CYCLE-ONE-PASS-EXIT
+008990         UNTIL DL100-DUP-FOUND OR DL100-TABLE-OVERFLOW.
+009000
+009010 3000-PROCESS-CYCLE-DETECT-EXIT.
+009020     EXIT.
+009030
+009040 3100-CYCLE-ONE-PASS.
+009045     ADD 1 TO DL100-PASS-COUNT
+009050     OPEN INPUT InputFile
+009060
+009070     READ InputFile
+009080       AT END SET EndOfInputFile TO TRUE
+009090     END-READ
+009100
+009110     PERFORM 3110-CYCLE-ONE-RECORD
+009120         THRU 3110-CYCLE-ONE-RECORD-EXIT
+009130         UNTIL EndOfInputFile OR DL100-DUP-FOUND
+009140                                OR DL100-TABLE-OVERFLOW
+009150
+009160     CLOSE InputFile.
+009170
+009180 3100-CYCLE-ONE-PASS-EXIT.
+009190     EXIT.
+009200
+009202*----------------------------------------------------------
+009204* 3110-CYCLE-ONE-RECORD - CYCLE MODE RE-READS INPUTFILE FROM
+009205* THE TOP ON EVERY CALIBRATION PASS, SO AN INVALID RECORD IS
+009206* SEEN AGAIN ON EVERY PASS.  IT IS LOGGED TO EXCEPTIONFILE
+009207* ONLY ON THE FIRST PASS (DL100-FIRST-PASS) SO THE SAME BAD
+009208* RECORD DOES NOT PRODUCE ONE EXCEPTION LINE PER PASS.
+009209*----------------------------------------------------------
+009210 3110-CYCLE-ONE-RECORD.
+009220     IF NOT FC-IS-CONTROL-RECORD
+009230         PERFORM 2150-VALIDATE-CHANGE
+009240             THRU 2150-VALIDATE-CHANGE-EXIT
+009250
+009260         ADD 1 TO DL100-RECORD-COUNT
+009270
+009280         IF DL100-CHANGE-VALID
+009290             ADD Change TO Frequency
+009300
+009310             PERFORM 3120-CHECK-SEEN-FREQUENCY
+009320                 THRU 3120-CHECK-SEEN-FREQUENCY-EXIT
+009330
+009340             IF DL100-DUP-NOT-FOUND
+009350                 IF DL100-SEEN-COUNT < 200000
+009360                     ADD 1 TO DL100-SEEN-COUNT
+009370                     MOVE Frequency
+009380                       TO DL100-SEEN-ENTRY(DL100-SEEN-COUNT)
+009390                 ELSE
+009400                     SET DL100-TABLE-OVERFLOW TO TRUE
+009410                 END-IF
+009420             END-IF
+009430         ELSE
+009432             IF DL100-FIRST-PASS
+009434                 PERFORM 2160-WRITE-EXCEPTION
+009436                     THRU 2160-WRITE-EXCEPTION-EXIT
+009438             END-IF
+009460         END-IF
+009470     END-IF
+009480
+009490     READ InputFile
+009500       AT END SET EndOfInputFile TO TRUE
+009510     END-READ.
+009520
+009530 3110-CYCLE-ONE-RECORD-EXIT.
+009540     EXIT.
+009550
+009560 3120-CHECK-SEEN-FREQUENCY.
+009570     SET DL100-SEEN-IDX TO 1
+009580     SEARCH DL100-SEEN-ENTRY
+009590         AT END
+009600             CONTINUE
+009610         WHEN DL100-SEEN-ENTRY(DL100-SEEN-IDX) = Frequency
+009620             SET DL100-DUP-FOUND TO TRUE
+009630     END-SEARCH.
+009640
+009650 3120-CHECK-SEEN-FREQUENCY-EXIT.
+009660     EXIT.
+009670
+009680*----------------------------------------------------------
+009690* 8500-DETERMINE-COMPLETION - CLASSIFY THIS RUN AS NORMAL,
+009700* EXCEPTIONAL (BAD RECORDS WERE REJECTED), A RECONCILIATION BREAK,
+009710* A CHECKPOINT/INPUT-FILE MISMATCH, OR AN INCONCLUSIVE CYCLE-TABLE
+009720* OVERFLOW, FOR THE AUDIT LOG.  RECON BREAK OUTRANKS A RESTART
+009730* MISMATCH, WHICH OUTRANKS AN OVERFLOW, WHICH OUTRANKS EXCEPTIONS.
+009740*----------------------------------------------------------
+009750 8500-DETERMINE-COMPLETION.
+009760     IF DL100-RECON-BREAK
+009770         SET DL100-COMPLETION-RECON TO TRUE
+009780     ELSE
+009790         IF DL100-RESTART-MISMATCH
+009800             SET DL100-COMPLETION-RSTMIS TO TRUE
+009810         ELSE
+009820             IF DL100-TABLE-OVERFLOW
+009830                 SET DL100-COMPLETION-OVFLOW TO TRUE
+009840             ELSE
+009850                 IF DL100-EXCEPT-COUNT > ZERO
+009860                     SET DL100-COMPLETION-EXCEPT TO TRUE
+009870                 ELSE
+009880                     SET DL100-COMPLETION-NORMAL TO TRUE
+009890                 END-IF
+009900             END-IF
+009910         END-IF
+009920     END-IF.
+009930
+009940 8500-DETERMINE-COMPLETION-EXIT.
+009950     EXIT.
+009960
+009970*----------------------------------------------------------
+009980* 8000-PRODUCE-REPORT - WRITE THE PRINTABLE RUN REPORT
+009990*----------------------------------------------------------
+010000 8000-PRODUCE-REPORT.
+010010     MOVE DL100-RUN-MM   TO DL100-RPT-MM
+010020     MOVE DL100-RUN-DD   TO DL100-RPT-DD
+010030     MOVE DL100-RUN-YYYY TO DL100-RPT-YYYY
+010040
+010050     MOVE DL100-RPT-TITLE      TO ReportLine
+010060     WRITE ReportLine
+010070
+010080     MOVE SPACES               TO ReportLine
+010090     WRITE ReportLine
+010100
+010110     MOVE DL100-RPT-RUN-DATE   TO ReportLine
+010120     WRITE ReportLine
+010130
+010140     MOVE DL100-RUN-MODE       TO DL100-RPT-MODE
+010150     MOVE DL100-RPT-RUN-MODE   TO ReportLine
+010160     WRITE ReportLine
+010170
+010180     MOVE DL100-INPUT-FILENAME   TO DL100-RPT-FILE-NAME
+010190     MOVE DL100-RPT-INPUT-FILE   TO ReportLine
+010200     WRITE ReportLine
+010210
+010220     MOVE DL100-RECORD-COUNT     TO DL100-RPT-REC-CNT
+010230     MOVE DL100-RPT-RECORD-COUNT TO ReportLine
+010240     WRITE ReportLine
+010250
+010260     MOVE DL100-STARTING-FREQ  TO DL100-RPT-START-VAL
+010270     MOVE DL100-RPT-START-FREQ TO ReportLine
+010280     WRITE ReportLine
+010290
+010300     MOVE Frequency          TO DL100-RPT-END-VAL
+010310     MOVE DL100-RPT-END-FREQ TO ReportLine
+010320     WRITE ReportLine
+010330
+010340     MOVE DL100-RECON-STATUS      TO DL100-RPT-RECON-STAT
+010350     MOVE DL100-EXPECTED-CONTROL  TO DL100-RPT-RECON-EXP
+010360     MOVE DL100-COMPUTED-TOTAL    TO DL100-RPT-RECON-CMP
+010370     MOVE DL100-RPT-RECON         TO ReportLine
+010380     WRITE ReportLine
+010390
+010400     MOVE DL100-POSITIVE-COUNT    TO DL100-RPT-POS-CNT
+010410     MOVE DL100-NEGATIVE-COUNT    TO DL100-RPT-NEG-CNT
+010420     MOVE DL100-RPT-STATS-COUNTS  TO ReportLine
+010430     WRITE ReportLine
+010440
+010450     MOVE DL100-LARGEST-CHANGE    TO DL100-RPT-LARGE-VAL
+010460     MOVE DL100-SMALLEST-CHANGE   TO DL100-RPT-SMALL-VAL
+010470     MOVE DL100-RPT-STATS-EXTREMES TO ReportLine
+010480     WRITE ReportLine
+010490
+010500     IF DL100-CYCLE-MODE
+010510         IF DL100-TABLE-OVERFLOW
+010520             MOVE "INCONCLUSIVE - SEEN-FREQUENCY TABLE FULL"
+010530                 TO DL100-RPT-CYCLE-STAT
+010540         ELSE
+010550             MOVE "DUPLICATE FREQUENCY CONFIRMED"
+010560                 TO DL100-RPT-CYCLE-STAT
+010570         END-IF
+010580         MOVE DL100-RPT-CYCLE-STATUS TO ReportLine
+010590         WRITE ReportLine
+010600     END-IF.
+010610
+010620     IF DL100-RESTART-MISMATCH
+010630         MOVE "RESTART FILENAME MISMATCH - REPROCESSED"
+010640             TO DL100-RPT-RESTART-MSG
+010650         MOVE DL100-RPT-RESTART-STATUS TO ReportLine
+010660         WRITE ReportLine
+010670     END-IF.
+010680
+010690 8000-PRODUCE-REPORT-EXIT.
+010700     EXIT.
+010710
+010720*----------------------------------------------------------
+010730* 9500-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE AUDIT LOG FOR
+010740* EVERY EXECUTION, REGARDLESS OF RUN MODE OR OUTCOME.
+010750*----------------------------------------------------------
+010760 9500-WRITE-AUDIT-LOG.
+010770     MOVE DL100-RUN-MM        TO DL100-AUD-MM
+010780     MOVE DL100-RUN-DD        TO DL100-AUD-DD
+010790     MOVE DL100-RUN-YYYY      TO DL100-AUD-YYYY
+010800     MOVE DL100-RUN-HH        TO DL100-AUD-HH
+010810     MOVE DL100-RUN-MIN       TO DL100-AUD-MIN
+010820     MOVE DL100-RUN-SEC       TO DL100-AUD-SEC
+010830     MOVE DL100-RUN-MODE      TO DL100-AUD-MODE
+010840     MOVE DL100-INPUT-FILENAME TO DL100-AUD-FILE
+010850     MOVE DL100-RECORD-COUNT  TO DL100-AUD-REC-CNT
+010860     MOVE Frequency           TO DL100-AUD-END-FREQ
+010870     MOVE DL100-COMPLETION-CODE TO DL100-AUD-STATUS
+010880
+010890     OPEN EXTEND AuditFile
+010900     IF DL100-AUDIT-NOT-FOUND
+010910         OPEN OUTPUT AuditFile
+010920     END-IF
+010930     MOVE DL100-AUDIT-LINE TO AuditLine
+010940     WRITE AuditLine
+010950     CLOSE AuditFile.
+010960
+010970 9500-WRITE-AUDIT-LOG-EXIT.
+010980     EXIT.
+010990
+011000*----------------------------------------------------------
+011010* 9000-TERMINATE - CLOSE FILES
+011020*----------------------------------------------------------
+011030 9000-TERMINATE.
+011040     CLOSE ExceptionFile
+011050     CLOSE ReportFile.
+011060
+011070 9000-TERMINATE-EXIT.
+011080     EXIT.
